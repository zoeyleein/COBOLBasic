@@ -4,33 +4,511 @@
        DATE-WRITTEN. 2024-01-25.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESPONSE-FILE ASSIGN DYNAMIC WS-RESPONSE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESPONSE-FILE-STATUS.
+           SELECT RESTART-FILE ASSIGN DYNAMIC WS-RESTART-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN DYNAMIC WS-AUDIT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT EXTRACT-FILE ASSIGN DYNAMIC WS-EXTRACT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+           SELECT SEQUENCE-FILE ASSIGN DYNAMIC WS-SEQUENCE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQUENCE-FILE-STATUS.
 
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      *01 SingleWord PIC A(3) VALUE 'abc'.
-      *01 Amount PIC 9(3) VALUE 99.
-      *01 Digital PIC 999V99 VALUE 3.2.
-      *01 Digits PIC 9,999 VALUE 1234.
-      *01 Signs PIC $99 VALUE 33.
-      *01 Neg PIC -9(3) VALUE -120.
-      *01 numWord PIC X(10) VALUE 'A12345'.
+       FILE SECTION.
+       FD  RESPONSE-FILE.
+           COPY RESPREC.
+
+       FD  RESTART-FILE.
+           COPY RESTARTREC.
+
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
 
+       FD  EXTRACT-FILE.
+           COPY EXTRACTREC.
+
+       FD  SEQUENCE-FILE.
+           COPY SEQREC.
+
+       WORKING-STORAGE SECTION.
        01 MyAnswer PIC X(3).
-       01 Age PIC 9(2).
+       01 Age PIC 9(3).
+       01 RespCode PIC A(3).
+       01 RespAdjustment PIC S9(3).
+       01 RespAmount PIC 9(3)V99.
+       01 RespAmountDisplay PIC $$$9.99.
+       01 WS-ADJUSTMENT-INPUT    PIC X(5).
+       01 WS-ADJUSTMENT-SIGN-CHECK PIC X(5).
+       01 WS-ADJUSTMENT-RAW      PIC S9(4).
+       01 WS-ADJUSTMENT-VALID    PIC X VALUE 'N'.
+       01 WS-AMOUNT-INPUT        PIC X(6).
+       01 WS-AMOUNT-CENTS-RAW    PIC S9(6).
+       01 WS-AMOUNT-VALID        PIC X VALUE 'N'.
+
+       01 WS-CODE-VALID          PIC X VALUE 'N'.
+       01 WS-RETRY-COUNT         PIC 9(4) VALUE ZERO.
+
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYYMMDD    PIC 9(8).
+       01 WS-RESPONSE-FILENAME   PIC X(25).
+       01 WS-RESPONSE-FILE-STATUS PIC X(2).
+
+       01 WS-ANSWER-UPPER        PIC X(3).
+
+       01 WS-AGE-INPUT           PIC X(4).
+       01 WS-AGE-RAW             PIC 9(4).
+       01 WS-AGE-VALID           PIC X VALUE 'N'.
+
+       01 WS-BATCH-DONE          PIC X VALUE 'N'.
+           88 BATCH-COMPLETE     VALUE 'Y'.
+
+       01 WS-RESTART-FILENAME    PIC X(25).
+       01 WS-RESTART-FILE-STATUS PIC X(2).
+       01 WS-RESP-SEQ            PIC 9(6) VALUE ZERO.
+       01 WS-CHECKPOINT-EOF      PIC X VALUE 'N'.
+           88 CHECKPOINT-EOF     VALUE 'Y'.
+
+       01 WS-SEQUENCE-FILENAME   PIC X(25).
+       01 WS-SEQUENCE-FILE-STATUS PIC X(2).
+
+       01 WS-AUDIT-FILENAME      PIC X(25).
+       01 WS-AUDIT-FILE-STATUS   PIC X(2).
+       01 WS-OPERATOR-ID         PIC X(20).
+       01 WS-TIME-RAW            PIC 9(8).
+       01 WS-TIME-FIELDS REDEFINES WS-TIME-RAW.
+           05 WS-TIME-HHMMSS     PIC 9(6).
+           05 WS-TIME-HUNDREDTHS PIC 9(2).
+
+       01 WS-EXTRACT-FILENAME    PIC X(25).
+       01 WS-EXTRACT-FILE-STATUS PIC X(2).
+
+       01 WS-RESP-COUNT          PIC 9(4) VALUE ZERO.
+       01 WS-RESP-TABLE.
+           05 WS-RESP-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-RESP-IDX WS-CKPT-IDX.
+               10 WS-TBL-ANSWER  PIC X(3).
+               10 WS-TBL-AGE     PIC 9(3).
+               10 WS-TBL-CODE    PIC A(3).
+               10 WS-TBL-ADJUSTMENT PIC S9(3).
+               10 WS-TBL-AMOUNT  PIC 9(3)V99.
+               10 WS-TBL-VOID    PIC X VALUE 'N'.
+                   88 TBL-VOIDED VALUE 'Y'.
+               10 WS-TBL-FILED   PIC X VALUE 'N'.
+                   88 TBL-FILED  VALUE 'Y'.
+       01 WS-REVIEW-CHOICE       PIC X.
+       01 WS-DISPLAY-SEQ         PIC 9(4).
 
        PROCEDURE DIVISION.
       *    DISPLAY "Hello World!".
-      *    DISPLAY SingleWord.
-      *    DISPLAY Amount.
-      *    DISPLAY Digital.
-      *    DISPLAY Digits.
-      *    DISPLAY Signs.
-      *    DISPLAY Neg.
-      *    DISPLAY numWord.
-
-           DISPLAY "Do you love me? " WITH NO ADVANCING. 
-           ACCEPT MyAnswer.
-           DISPLAY "Your answer is " MyAnswer.
-           DISPLAY "How old are you? " WITH NO ADVANCING.
-           ACCEPT Age.
-           DISPLAY Age.
\ No newline at end of file
+
+       MAIN-LOGIC.
+           PERFORM BUILD-RESPONSE-FILENAME.
+           PERFORM BUILD-RESTART-FILENAME.
+           PERFORM BUILD-AUDIT-FILENAME.
+           PERFORM BUILD-EXTRACT-FILENAME.
+           PERFORM BUILD-SEQUENCE-FILENAME.
+           PERFORM READ-SEQUENCE-COUNTER.
+           PERFORM READ-CHECKPOINT.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+
+           OPEN EXTEND RESPONSE-FILE.
+           IF WS-RESPONSE-FILE-STATUS = "35"
+               OPEN OUTPUT RESPONSE-FILE
+           END-IF.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           OPEN EXTEND EXTRACT-FILE.
+           IF WS-EXTRACT-FILE-STATUS = "35"
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF.
+
+           PERFORM UNTIL BATCH-COMPLETE
+               PERFORM VALIDATE-ANSWER
+               IF MyAnswer = "END"
+                   SET BATCH-COMPLETE TO TRUE
+               ELSE
+                   DISPLAY "Your answer is " MyAnswer
+                   PERFORM CHECK-AGE
+                   DISPLAY Age
+                   PERFORM CHECK-RESP-CODE
+                   PERFORM CHECK-ADJUSTMENT
+                   PERFORM GET-RESP-AMOUNT
+                   MOVE RespAmount TO RespAmountDisplay
+                   DISPLAY "Amount recorded as " RespAmountDisplay
+                   PERFORM STORE-RESPONSE-ENTRY
+                   IF WS-RESP-COUNT >= 50
+                       DISPLAY "Batch is full at 50 entries - closing"
+                       SET BATCH-COMPLETE TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           PERFORM REVIEW-BATCH.
+           PERFORM WRITE-BATCH.
+
+           PERFORM RESET-CHECKPOINT.
+           CLOSE RESPONSE-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE EXTRACT-FILE.
+           STOP RUN.
+
+       BUILD-RESPONSE-FILENAME.
+           ACCEPT WS-RUN-YYYYMMDD FROM DATE YYYYMMDD.
+           STRING "RESPONSE." DELIMITED BY SIZE
+                  WS-RUN-YYYYMMDD DELIMITED BY SIZE
+                  ".DAT" DELIMITED BY SIZE
+                  INTO WS-RESPONSE-FILENAME.
+
+       BUILD-RESTART-FILENAME.
+           STRING "RESTART." DELIMITED BY SIZE
+                  WS-RUN-YYYYMMDD DELIMITED BY SIZE
+                  ".DAT" DELIMITED BY SIZE
+                  INTO WS-RESTART-FILENAME.
+
+       BUILD-AUDIT-FILENAME.
+           STRING "AUDIT." DELIMITED BY SIZE
+                  WS-RUN-YYYYMMDD DELIMITED BY SIZE
+                  ".LOG" DELIMITED BY SIZE
+                  INTO WS-AUDIT-FILENAME.
+
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE WS-RUN-YYYYMMDD TO AR-TS-DATE.
+           ACCEPT WS-TIME-RAW FROM TIME.
+           MOVE WS-TIME-HHMMSS TO AR-TS-TIME.
+           MOVE WS-OPERATOR-ID TO AR-OPERATOR-ID.
+           MOVE MyAnswer TO AR-MYANSWER.
+           MOVE Age TO AR-AGE.
+           WRITE AUDIT-RECORD.
+
+       BUILD-EXTRACT-FILENAME.
+           STRING "EXTRACT." DELIMITED BY SIZE
+                  WS-RUN-YYYYMMDD DELIMITED BY SIZE
+                  ".DAT" DELIMITED BY SIZE
+                  INTO WS-EXTRACT-FILENAME.
+
+       BUILD-SEQUENCE-FILENAME.
+           STRING "SEQUENCE." DELIMITED BY SIZE
+                  WS-RUN-YYYYMMDD DELIMITED BY SIZE
+                  ".DAT" DELIMITED BY SIZE
+                  INTO WS-SEQUENCE-FILENAME.
+
+       READ-SEQUENCE-COUNTER.
+           OPEN INPUT SEQUENCE-FILE.
+           IF WS-SEQUENCE-FILE-STATUS = "00"
+               READ SEQUENCE-FILE
+                   NOT AT END
+                       MOVE SEQ-LAST-USED TO WS-RESP-SEQ
+               END-READ
+               CLOSE SEQUENCE-FILE
+           END-IF.
+
+       WRITE-SEQUENCE-COUNTER.
+           OPEN OUTPUT SEQUENCE-FILE.
+           MOVE WS-RESP-SEQ TO SEQ-LAST-USED.
+           WRITE SEQ-RECORD.
+           CLOSE SEQUENCE-FILE.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE SPACES TO EXTRACT-RECORD.
+           MOVE WS-RESP-SEQ TO ER-SEQ.
+           MOVE MyAnswer TO ER-MYANSWER.
+           MOVE Age TO ER-AGE.
+           MOVE RespCode TO ER-RESP-CODE.
+           MOVE RespAdjustment TO ER-RESP-ADJUSTMENT.
+           MOVE RespAmount TO ER-RESP-AMOUNT.
+           WRITE EXTRACT-RECORD.
+
+       STORE-RESPONSE-ENTRY.
+           ADD 1 TO WS-RESP-COUNT.
+           SET WS-RESP-IDX TO WS-RESP-COUNT.
+           MOVE MyAnswer TO WS-TBL-ANSWER(WS-RESP-IDX).
+           MOVE Age TO WS-TBL-AGE(WS-RESP-IDX).
+           MOVE RespCode TO WS-TBL-CODE(WS-RESP-IDX).
+           MOVE RespAdjustment TO WS-TBL-ADJUSTMENT(WS-RESP-IDX).
+           MOVE RespAmount TO WS-TBL-AMOUNT(WS-RESP-IDX).
+           MOVE 'N' TO WS-TBL-VOID(WS-RESP-IDX).
+           MOVE 'N' TO WS-TBL-FILED(WS-RESP-IDX).
+           PERFORM WRITE-CHECKPOINT.
+
+       REVIEW-BATCH.
+           IF WS-RESP-COUNT = 0
+               DISPLAY "No entries captured this run."
+           ELSE
+               DISPLAY "===== Review batch before filing ====="
+               PERFORM VARYING WS-RESP-IDX FROM 1 BY 1
+                       UNTIL WS-RESP-IDX > WS-RESP-COUNT
+                   SET WS-DISPLAY-SEQ TO WS-RESP-IDX
+                   MOVE WS-TBL-AMOUNT(WS-RESP-IDX) TO RespAmountDisplay
+                   DISPLAY WS-DISPLAY-SEQ " : "
+                           WS-TBL-ANSWER(WS-RESP-IDX) " / "
+                           WS-TBL-AGE(WS-RESP-IDX) " / "
+                           WS-TBL-CODE(WS-RESP-IDX) " / "
+                           WS-TBL-ADJUSTMENT(WS-RESP-IDX) " / "
+                           RespAmountDisplay
+                   DISPLAY "  (C)orrect, (V)oid, Enter to keep: "
+                           WITH NO ADVANCING
+                   ACCEPT WS-REVIEW-CHOICE
+                   MOVE FUNCTION UPPER-CASE(WS-REVIEW-CHOICE)
+                       TO WS-REVIEW-CHOICE
+                   IF WS-REVIEW-CHOICE = 'C'
+                       PERFORM VALIDATE-CORRECTED-ANSWER
+                       PERFORM CHECK-AGE
+                       PERFORM CHECK-RESP-CODE
+                       PERFORM CHECK-ADJUSTMENT
+                       PERFORM GET-RESP-AMOUNT
+                       MOVE MyAnswer TO WS-TBL-ANSWER(WS-RESP-IDX)
+                       MOVE Age TO WS-TBL-AGE(WS-RESP-IDX)
+                       MOVE RespCode TO WS-TBL-CODE(WS-RESP-IDX)
+                       MOVE RespAdjustment
+                               TO WS-TBL-ADJUSTMENT(WS-RESP-IDX)
+                       MOVE RespAmount TO WS-TBL-AMOUNT(WS-RESP-IDX)
+                   ELSE
+                       IF WS-REVIEW-CHOICE = 'V'
+                           SET TBL-VOIDED(WS-RESP-IDX) TO TRUE
+                       END-IF
+                   END-IF
+                   PERFORM WRITE-CHECKPOINT
+               END-PERFORM
+           END-IF.
+
+       WRITE-BATCH.
+           PERFORM VARYING WS-RESP-IDX FROM 1 BY 1
+                   UNTIL WS-RESP-IDX > WS-RESP-COUNT
+               IF NOT TBL-VOIDED(WS-RESP-IDX)
+                   MOVE WS-TBL-ANSWER(WS-RESP-IDX) TO MyAnswer
+                   MOVE WS-TBL-AGE(WS-RESP-IDX) TO Age
+                   MOVE WS-TBL-CODE(WS-RESP-IDX) TO RespCode
+                   MOVE WS-TBL-ADJUSTMENT(WS-RESP-IDX) TO RespAdjustment
+                   MOVE WS-TBL-AMOUNT(WS-RESP-IDX) TO RespAmount
+                   ADD 1 TO WS-RESP-SEQ
+                   MOVE MyAnswer TO RR-MYANSWER
+                   MOVE Age TO RR-AGE
+                   MOVE RespCode TO RR-RESP-CODE
+                   MOVE RespAdjustment TO RR-RESP-ADJUSTMENT
+                   MOVE RespAmount TO RR-RESP-AMOUNT
+                   WRITE RESPONSE-RECORD
+                   PERFORM WRITE-AUDIT-RECORD
+                   PERFORM WRITE-EXTRACT-RECORD
+                   PERFORM WRITE-SEQUENCE-COUNTER
+               END-IF
+               SET TBL-FILED(WS-RESP-IDX) TO TRUE
+               PERFORM WRITE-CHECKPOINT
+           END-PERFORM.
+
+       READ-CHECKPOINT.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-FILE-STATUS = "00"
+               MOVE 'N' TO WS-CHECKPOINT-EOF
+               PERFORM UNTIL CHECKPOINT-EOF
+                   READ RESTART-FILE
+                       AT END
+                           SET CHECKPOINT-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-RESP-COUNT
+                           SET WS-RESP-IDX TO WS-RESP-COUNT
+                           MOVE CK-ANSWER TO WS-TBL-ANSWER(WS-RESP-IDX)
+                           MOVE CK-AGE TO WS-TBL-AGE(WS-RESP-IDX)
+                           MOVE CK-CODE TO WS-TBL-CODE(WS-RESP-IDX)
+                           MOVE CK-ADJUSTMENT
+                                   TO WS-TBL-ADJUSTMENT(WS-RESP-IDX)
+                           MOVE CK-AMOUNT TO WS-TBL-AMOUNT(WS-RESP-IDX)
+                           MOVE 'N' TO WS-TBL-VOID(WS-RESP-IDX)
+                           MOVE 'N' TO WS-TBL-FILED(WS-RESP-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-FILE
+               IF WS-RESP-COUNT > 0
+                   DISPLAY "Resuming batch - " WS-RESP-COUNT
+                           " respondent(s) restored from checkpoint"
+               END-IF
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+                   UNTIL WS-CKPT-IDX > WS-RESP-COUNT
+               IF NOT TBL-FILED(WS-CKPT-IDX)
+                   MOVE WS-TBL-ANSWER(WS-CKPT-IDX) TO CK-ANSWER
+                   MOVE WS-TBL-AGE(WS-CKPT-IDX) TO CK-AGE
+                   MOVE WS-TBL-CODE(WS-CKPT-IDX) TO CK-CODE
+                   MOVE WS-TBL-ADJUSTMENT(WS-CKPT-IDX) TO CK-ADJUSTMENT
+                   MOVE WS-TBL-AMOUNT(WS-CKPT-IDX) TO CK-AMOUNT
+                   WRITE RESTART-RECORD
+               END-IF
+           END-PERFORM.
+           CLOSE RESTART-FILE.
+
+       RESET-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
+
+       VALIDATE-ANSWER.
+           MOVE SPACES TO WS-ANSWER-UPPER.
+           MOVE 0 TO WS-RETRY-COUNT.
+           PERFORM UNTIL WS-ANSWER-UPPER = "YES"
+                   OR WS-ANSWER-UPPER = "NO "
+                   OR WS-ANSWER-UPPER = "Y  "
+                   OR WS-ANSWER-UPPER = "N  "
+                   OR WS-ANSWER-UPPER = "END"
+               ADD 1 TO WS-RETRY-COUNT
+               IF WS-RETRY-COUNT > 1000
+                   DISPLAY "Too many invalid entries - terminating."
+                   STOP RUN
+               END-IF
+               DISPLAY "Do you love me? (or END) " WITH NO ADVANCING
+               ACCEPT MyAnswer
+               MOVE FUNCTION UPPER-CASE(MyAnswer) TO WS-ANSWER-UPPER
+               IF WS-ANSWER-UPPER NOT = "YES"
+                       AND WS-ANSWER-UPPER NOT = "NO "
+                       AND WS-ANSWER-UPPER NOT = "Y  "
+                       AND WS-ANSWER-UPPER NOT = "N  "
+                       AND WS-ANSWER-UPPER NOT = "END"
+                   DISPLAY "Please answer YES, NO, Y, N or END."
+               END-IF
+           END-PERFORM.
+           MOVE WS-ANSWER-UPPER TO MyAnswer.
+
+       VALIDATE-CORRECTED-ANSWER.
+           MOVE SPACES TO WS-ANSWER-UPPER.
+           MOVE 0 TO WS-RETRY-COUNT.
+           PERFORM UNTIL WS-ANSWER-UPPER = "YES"
+                   OR WS-ANSWER-UPPER = "NO "
+                   OR WS-ANSWER-UPPER = "Y  "
+                   OR WS-ANSWER-UPPER = "N  "
+               ADD 1 TO WS-RETRY-COUNT
+               IF WS-RETRY-COUNT > 1000
+                   DISPLAY "Too many invalid entries - terminating."
+                   STOP RUN
+               END-IF
+               DISPLAY "Do you love me? " WITH NO ADVANCING
+               ACCEPT MyAnswer
+               MOVE FUNCTION UPPER-CASE(MyAnswer) TO WS-ANSWER-UPPER
+               IF WS-ANSWER-UPPER NOT = "YES"
+                       AND WS-ANSWER-UPPER NOT = "NO "
+                       AND WS-ANSWER-UPPER NOT = "Y  "
+                       AND WS-ANSWER-UPPER NOT = "N  "
+                   DISPLAY "Please answer YES, NO, Y or N."
+               END-IF
+           END-PERFORM.
+           MOVE WS-ANSWER-UPPER TO MyAnswer.
+
+       CHECK-AGE.
+           MOVE 'N' TO WS-AGE-VALID.
+           MOVE 0 TO WS-RETRY-COUNT.
+           PERFORM UNTIL WS-AGE-VALID = 'Y'
+               ADD 1 TO WS-RETRY-COUNT
+               IF WS-RETRY-COUNT > 1000
+                   DISPLAY "Too many invalid entries - terminating."
+                   STOP RUN
+               END-IF
+               DISPLAY "How old are you? " WITH NO ADVANCING
+               ACCEPT WS-AGE-INPUT
+               IF WS-AGE-INPUT NOT = SPACES
+                       AND FUNCTION TRIM(WS-AGE-INPUT) IS NUMERIC
+                   MOVE FUNCTION TRIM(WS-AGE-INPUT) TO WS-AGE-RAW
+                   IF WS-AGE-RAW >= 1 AND WS-AGE-RAW <= 120
+                       MOVE WS-AGE-RAW TO Age
+                       MOVE 'Y' TO WS-AGE-VALID
+                   ELSE
+                       DISPLAY "Age must be between 1 and 120."
+                   END-IF
+               ELSE
+                   DISPLAY "Age must be numeric."
+               END-IF
+           END-PERFORM.
+
+       CHECK-RESP-CODE.
+           MOVE 'N' TO WS-CODE-VALID.
+           MOVE 0 TO WS-RETRY-COUNT.
+           PERFORM UNTIL WS-CODE-VALID = 'Y'
+               ADD 1 TO WS-RETRY-COUNT
+               IF WS-RETRY-COUNT > 1000
+                   DISPLAY "Too many invalid entries - terminating."
+                   STOP RUN
+               END-IF
+               DISPLAY "Enter a 3-letter code: " WITH NO ADVANCING
+               ACCEPT RespCode
+               IF RespCode IS ALPHABETIC AND RespCode NOT = SPACES
+                   MOVE FUNCTION UPPER-CASE(RespCode) TO RespCode
+                   MOVE 'Y' TO WS-CODE-VALID
+               ELSE
+                   DISPLAY "Code must be 1-3 letters."
+               END-IF
+           END-PERFORM.
+
+       CHECK-ADJUSTMENT.
+           MOVE 'N' TO WS-ADJUSTMENT-VALID.
+           MOVE 0 TO WS-RETRY-COUNT.
+           PERFORM UNTIL WS-ADJUSTMENT-VALID = 'Y'
+               ADD 1 TO WS-RETRY-COUNT
+               IF WS-RETRY-COUNT > 1000
+                   DISPLAY "Too many invalid entries - terminating."
+                   STOP RUN
+               END-IF
+               DISPLAY "Enter adjustment (-999 to 999): "
+                       WITH NO ADVANCING
+               ACCEPT WS-ADJUSTMENT-INPUT
+               MOVE WS-ADJUSTMENT-INPUT TO WS-ADJUSTMENT-SIGN-CHECK
+               IF WS-ADJUSTMENT-SIGN-CHECK(1:1) = '-'
+                       OR WS-ADJUSTMENT-SIGN-CHECK(1:1) = '+'
+                   MOVE SPACE TO WS-ADJUSTMENT-SIGN-CHECK(1:1)
+               END-IF
+               IF WS-ADJUSTMENT-SIGN-CHECK NOT = SPACES
+                       AND FUNCTION TRIM(WS-ADJUSTMENT-SIGN-CHECK)
+                           IS NUMERIC
+                   MOVE FUNCTION TRIM(WS-ADJUSTMENT-INPUT)
+                       TO WS-ADJUSTMENT-RAW
+                   IF WS-ADJUSTMENT-RAW >= -999
+                           AND WS-ADJUSTMENT-RAW <= 999
+                       MOVE WS-ADJUSTMENT-RAW TO RespAdjustment
+                       MOVE 'Y' TO WS-ADJUSTMENT-VALID
+                   ELSE
+                       DISPLAY "Adjustment must be between -999 and "
+                               "999."
+                   END-IF
+               ELSE
+                   DISPLAY "Adjustment must be numeric."
+               END-IF
+           END-PERFORM.
+
+       GET-RESP-AMOUNT.
+           MOVE 'N' TO WS-AMOUNT-VALID.
+           MOVE 0 TO WS-RETRY-COUNT.
+           PERFORM UNTIL WS-AMOUNT-VALID = 'Y'
+               ADD 1 TO WS-RETRY-COUNT
+               IF WS-RETRY-COUNT > 1000
+                   DISPLAY "Too many invalid entries - terminating."
+                   STOP RUN
+               END-IF
+               DISPLAY "Enter amount in cents (0 to 99999, "
+                       "e.g. 01234 for $12.34): " WITH NO ADVANCING
+               ACCEPT WS-AMOUNT-INPUT
+               IF WS-AMOUNT-INPUT NOT = SPACES
+                       AND FUNCTION TRIM(WS-AMOUNT-INPUT) IS NUMERIC
+                   MOVE FUNCTION TRIM(WS-AMOUNT-INPUT)
+                       TO WS-AMOUNT-CENTS-RAW
+                   IF WS-AMOUNT-CENTS-RAW >= 0
+                           AND WS-AMOUNT-CENTS-RAW <= 99999
+                       COMPUTE RespAmount = WS-AMOUNT-CENTS-RAW / 100
+                       MOVE 'Y' TO WS-AMOUNT-VALID
+                   ELSE
+                       DISPLAY "Amount must be 0 to 99999 cents."
+                   END-IF
+               ELSE
+                   DISPLAY "Amount must be numeric."
+               END-IF
+           END-PERFORM.
