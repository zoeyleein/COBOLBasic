@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  RESPREC.CPY -- Response file record layout for Loveyou/LoveRpt
+      *****************************************************************
+       01 RESPONSE-RECORD.
+           05 RR-MYANSWER            PIC X(3).
+           05 RR-AGE                 PIC 9(3).
+           05 RR-RESP-CODE           PIC A(3).
+           05 RR-RESP-ADJUSTMENT     PIC S9(3).
+           05 RR-RESP-AMOUNT         PIC 9(3)V99.
