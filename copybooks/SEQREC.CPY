@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  SEQREC.CPY -- Daily extract sequence counter for Loveyou
+      *
+      *  Holds the last ER-SEQ/RR sequence number filed today,
+      *  independent of the RESTART-FILE checkpoint, so a second clean
+      *  batch run on the same day continues the sequence instead of
+      *  restarting it and duplicating numbers already filed to
+      *  EXTRACT-FILE.
+      *****************************************************************
+       01 SEQ-RECORD.
+           05 SEQ-LAST-USED          PIC 9(6).
