@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  RESTARTREC.CPY -- Restart/checkpoint record for Loveyou batch
+      *
+      *  One record per captured-but-not-yet-filed respondent. The
+      *  file is rewritten in full every time a respondent is captured
+      *  or corrected, so a mid-batch abend can be recovered by
+      *  reloading these records into WS-RESP-TABLE instead of losing
+      *  the whole in-progress batch. Cleared to empty once WRITE-BATCH
+      *  has safely filed the batch to RESPONSE-FILE/AUDIT-FILE/
+      *  EXTRACT-FILE.
+      *****************************************************************
+       01 RESTART-RECORD.
+           05 CK-ANSWER              PIC X(3).
+           05 CK-AGE                 PIC 9(3).
+           05 CK-CODE                PIC A(3).
+           05 CK-ADJUSTMENT          PIC S9(3).
+           05 CK-AMOUNT              PIC 9(3)V99.
