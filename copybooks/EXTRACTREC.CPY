@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  EXTRACTREC.CPY -- Fixed-width downstream extract record
+      *****************************************************************
+       01 EXTRACT-RECORD.
+           05 ER-SEQ                 PIC 9(6).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 ER-MYANSWER            PIC X(3).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 ER-AGE                 PIC 9(3).
+           05 FILLER                 PIC X(10) VALUE SPACES.
+           05 ER-RESP-CODE           PIC A(3).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 ER-RESP-ADJUSTMENT     PIC S9(3)
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           05 FILLER                 PIC X VALUE SPACE.
+           05 ER-RESP-AMOUNT         PIC 9(3)V99.
