@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  AUDITREC.CPY -- Audit trail record for Loveyou executions
+      *****************************************************************
+       01 AUDIT-RECORD.
+           05 AR-TIMESTAMP.
+               10 AR-TS-DATE         PIC 9(8).
+               10 AR-TS-TIME         PIC 9(6).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 AR-OPERATOR-ID         PIC X(20).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 AR-MYANSWER            PIC X(3).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 AR-AGE                 PIC 9(3).
