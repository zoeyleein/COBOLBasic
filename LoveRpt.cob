@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LoveRpt.
+       AUTHOR. JingYi Li.
+       DATE-WRITTEN. 2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESPONSE-FILE ASSIGN DYNAMIC WS-RESPONSE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESPONSE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESPONSE-FILE.
+           COPY RESPREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYYMMDD    PIC 9(8).
+       01 WS-DATE-PARM           PIC X(8).
+       01 WS-RESPONSE-FILENAME   PIC X(25).
+       01 WS-RESPONSE-FILE-STATUS PIC X(2).
+       01 WS-EOF-SWITCH          PIC X VALUE 'N'.
+           88 END-OF-RESPONSES   VALUE 'Y'.
+
+       01 WS-TOTAL-COUNT         PIC 9(6) VALUE ZERO.
+       01 WS-YES-COUNT           PIC 9(6) VALUE ZERO.
+       01 WS-NO-COUNT            PIC 9(6) VALUE ZERO.
+       01 WS-UNDER-18-COUNT      PIC 9(6) VALUE ZERO.
+       01 WS-18-40-COUNT         PIC 9(6) VALUE ZERO.
+       01 WS-40-65-COUNT         PIC 9(6) VALUE ZERO.
+       01 WS-65-PLUS-COUNT       PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM BUILD-RESPONSE-FILENAME.
+           OPEN INPUT RESPONSE-FILE.
+           IF WS-RESPONSE-FILE-STATUS NOT = "00"
+               DISPLAY "No response file found for today: "
+                       WS-RESPONSE-FILENAME
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL END-OF-RESPONSES
+               READ RESPONSE-FILE
+                   AT END
+                       SET END-OF-RESPONSES TO TRUE
+                   NOT AT END
+                       PERFORM TALLY-RESPONSE
+               END-READ
+           END-PERFORM.
+
+           CLOSE RESPONSE-FILE.
+           PERFORM PRINT-REPORT.
+           STOP RUN.
+
+       BUILD-RESPONSE-FILENAME.
+           ACCEPT WS-DATE-PARM FROM COMMAND-LINE.
+           IF WS-DATE-PARM = SPACES
+               ACCEPT WS-RUN-YYYYMMDD FROM DATE YYYYMMDD
+           ELSE
+               MOVE WS-DATE-PARM TO WS-RUN-YYYYMMDD
+           END-IF.
+           STRING "RESPONSE." DELIMITED BY SIZE
+                  WS-RUN-YYYYMMDD DELIMITED BY SIZE
+                  ".DAT" DELIMITED BY SIZE
+                  INTO WS-RESPONSE-FILENAME.
+
+       TALLY-RESPONSE.
+           ADD 1 TO WS-TOTAL-COUNT.
+           IF RR-MYANSWER = "YES" OR RR-MYANSWER = "Y  "
+               ADD 1 TO WS-YES-COUNT
+           ELSE
+               ADD 1 TO WS-NO-COUNT
+           END-IF.
+
+           IF RR-AGE < 18
+               ADD 1 TO WS-UNDER-18-COUNT
+           ELSE IF RR-AGE <= 40
+               ADD 1 TO WS-18-40-COUNT
+           ELSE IF RR-AGE <= 65
+               ADD 1 TO WS-40-65-COUNT
+           ELSE
+               ADD 1 TO WS-65-PLUS-COUNT
+           END-IF.
+
+       PRINT-REPORT.
+           DISPLAY "===== Loveyou Daily Summary Report =====".
+           DISPLAY "Response file  : " WS-RESPONSE-FILENAME.
+           DISPLAY "Total responses: " WS-TOTAL-COUNT.
+           DISPLAY "  YES          : " WS-YES-COUNT.
+           DISPLAY "  NO           : " WS-NO-COUNT.
+           DISPLAY "Age breakdown:".
+           DISPLAY "  Under 18     : " WS-UNDER-18-COUNT.
+           DISPLAY "  18-40        : " WS-18-40-COUNT.
+           DISPLAY "  40-65        : " WS-40-65-COUNT.
+           DISPLAY "  65+          : " WS-65-PLUS-COUNT.
